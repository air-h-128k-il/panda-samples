@@ -0,0 +1,87 @@
+       IDENTIFICATION      DIVISION.
+       PROGRAM-ID.         FETCHEXT.
+      ************************************************************************
+      * Batch extract of tbl_fetch_test for day-over-day reconciliation.
+      * Runs the same DBSELECT/DBFETCH sequence TEST1's 010-GET uses
+      * against tbl_fetch_test, but stand-alone - no SPAAREA/SCRAREA
+      * HTTP plumbing, just a flat sequential output file for diffing.
+      * Invoked from a JCL step or shell wrapper, not through the REST
+      * gateway; sets RETURN-CODE non-zero if DBSELECT fails so the
+      * caller can detect it.
+      ************************************************************************
+       ENVIRONMENT         DIVISION.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT  FETCHOUT-FILE   ASSIGN TO "FETCHOUT"
+                   ORGANIZATION    IS LINE SEQUENTIAL.
+       DATA                DIVISION.
+       FILE                SECTION.
+       FD  FETCHOUT-FILE.
+       01  FETCHOUT-RECORD.
+           05  FO-FETCH-ID         PIC 9(09).
+           05  FILLER              PIC X(01)   VALUE SPACE.
+           05  FO-FETCH-DATA1      PIC X(80).
+       WORKING-STORAGE     SECTION.
+            COPY    "MCPAREA".
+            COPY    "DB-FETCH".
+       01 FETCH-RC  PIC S9(9)   BINARY.
+       01 WS-ROW-COUNT  PIC S9(9)  BINARY   VALUE 0.
+
+      ************************************************************************
+       PROCEDURE           DIVISION.
+       000-MAIN                SECTION.
+           PERFORM 010-INIT
+           PERFORM 020-EXTRACT
+           PERFORM 030-TERM.
+           STOP RUN.
+      ************************************************************************
+       010-INIT                SECTION.
+           OPEN OUTPUT FETCHOUT-FILE
+
+      * tbl_fetch_test is a DBxxxx-function table, not the 'ma'
+      * response object, so there is no MSGOPEN/MSGCLOSE bracket for
+      * it - DBSELECT alone starts the cursor, same as 010-GET.
+           DISPLAY 'FETCHEXT DBSELECT'
+           MOVE 'DBSELECT' TO MCP-FUNC
+           MOVE 'tbl_fetch_test' TO MCP-TABLE
+           MOVE 'all' TO MCP-PATHNAME
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-FETCH
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+               MOVE 0 TO FETCH-RC
+           ELSE
+               DISPLAY '...ng'
+               MOVE 1 TO FETCH-RC
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       010-INIT-EXIT.
+           EXIT.
+      ************************************************************************
+       020-EXTRACT              SECTION.
+           PERFORM UNTIL FETCH-RC NOT = 0
+             MOVE 'DBFETCH' TO MCP-FUNC
+             MOVE 'tbl_fetch_test' TO MCP-TABLE
+             MOVE 'all' TO MCP-PATHNAME
+             CALL 'MONFUNC' USING
+                  MCPAREA
+                  DB-FETCH
+
+             MOVE MCP-RC TO FETCH-RC
+
+             IF FETCH-RC = 0
+               MOVE FETCH-ID TO FO-FETCH-ID
+               MOVE FETCH-DATA1 TO FO-FETCH-DATA1
+               WRITE FETCHOUT-RECORD
+               ADD 1 TO WS-ROW-COUNT
+             END-IF
+           END-PERFORM.
+
+           EXIT.
+      ************************************************************************
+       030-TERM                 SECTION.
+           CLOSE FETCHOUT-FILE
+           DISPLAY 'FETCHEXT rows written: ' WS-ROW-COUNT
+           EXIT.
