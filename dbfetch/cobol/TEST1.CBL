@@ -7,7 +7,17 @@
             COPY    "DB-BLOB".
             COPY    "DB-FETCH".
             COPY    "DB-MA".
+            COPY    "DB-RESTART".
+            COPY    "DB-AUDIT".
        01 FETCH-RC  PIC S9(9)   BINARY.
+       01 WS-ROW-COUNT  PIC S9(9)  BINARY  VALUE 0.
+       01 WS-BODY-KEY  PIC X(40).
+       01 WS-BODY-VAL  PIC X(80).
+       01 WS-ARG1-NUM  PIC 9(10).
+       01 WS-ARG2-NUM  PIC 9(10).
+       01 WS-ERR-RC    PIC -(9)9.
+       01 WS-ROWS-SINCE-CKPT PIC S9(4)  BINARY  VALUE 0.
+       01 WS-CKPT-EVERY      PIC S9(4)  BINARY  VALUE 100.
        LINKAGE                 SECTION.
             COPY    "MCPAREA".
             COPY    "SPAAREA".
@@ -27,31 +37,97 @@
                PERFORM 010-GET
              WHEN     'POST'
                PERFORM 020-POST
+             WHEN     'PUT'
+               PERFORM 030-PUT
+             WHEN     'DELETE'
+               PERFORM 040-DELETE
            END-EVALUATE.
            EXIT    PROGRAM.
       ************************************************************************
        010-GET                SECTION.
-           DISPLAY '010-GET start' 
+           DISPLAY '010-GET start'
            DISPLAY 'SCR-ARG1:'  SCR-ARG1
-           EVALUATE SCR-ARG1
-             WHEN '1'
-               DISPLAY 'LIMIT 1'
-               MOVE 1 TO MCP-LIMIT
+           DISPLAY 'SCR-ARG2:'  SCR-ARG2
+           DISPLAY 'SCR-ARG3:'  SCR-ARG3
+           MOVE 0 TO MCP-OFFSET
+           MOVE 0 TO MCP-LIMIT
+           MOVE 0 TO WS-ROW-COUNT
+      * SCR-ARG1 is the page size - has to be a real number in range,
+      * not just whatever the caller happened to type.  An unrecognized
+      * value is a caller error (400), not a silent "give them 100".
+           IF SCR-ARG1 NUMERIC
+               MOVE SCR-ARG1 TO WS-ARG1-NUM
+               IF WS-ARG1-NUM >= 1 AND WS-ARG1-NUM <= 1000
+                   MOVE WS-ARG1-NUM TO MCP-LIMIT
+                   DISPLAY 'LIMIT ' MCP-LIMIT
+               ELSE
+                   DISPLAY 'SCR-ARG1 out of range'
+                   MOVE 400 TO SCR-HTTP-STATUS
+                   MOVE SPACE TO SCR-BODY
+                   STRING 'SCR-ARG1 must be numeric, 1-1000'
+                          DELIMITED BY SIZE
+                          INTO SCR-BODY
+                   END-STRING
+                   PERFORM 075-WRITE-AUDIT
+                   GO TO 010-GET-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'SCR-ARG1 not numeric'
+               MOVE 400 TO SCR-HTTP-STATUS
+               MOVE SPACE TO SCR-BODY
+               STRING 'SCR-ARG1 must be numeric, 1-1000'
+                      DELIMITED BY SIZE
+                      INTO SCR-BODY
+               END-STRING
+               PERFORM 075-WRITE-AUDIT
+               GO TO 010-GET-EXIT
+           END-IF
+      * SCR-ARG2 is the paging offset - optional (defaults to 0 when
+      * blank/non-numeric), but a numeric value too wide for MCP-OFFSET
+      * would otherwise get silently truncated on the MOVE below, so an
+      * out-of-range value is rejected the same way an out-of-range
+      * SCR-ARG1 is.
+           IF SCR-ARG2 NUMERIC
+               MOVE SCR-ARG2 TO WS-ARG2-NUM
+               IF WS-ARG2-NUM <= 999999999
+                   MOVE WS-ARG2-NUM TO MCP-OFFSET
+                   DISPLAY 'OFFSET ' MCP-OFFSET
+               ELSE
+                   DISPLAY 'SCR-ARG2 out of range'
+                   MOVE 400 TO SCR-HTTP-STATUS
+                   MOVE SPACE TO SCR-BODY
+                   STRING 'SCR-ARG2 offset out of range'
+                          DELIMITED BY SIZE
+                          INTO SCR-BODY
+                   END-STRING
+                   PERFORM 075-WRITE-AUDIT
+                   GO TO 010-GET-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'OFFSET 0(default)'
+           END-IF.
+
+      * SCR-ARG3 picks the MA-MODE MSGCLOSE renders MA-OBJECT in: '2'
+      * gets pipe-delimited FETCH-ID|FETCH-DATA1 rows for batch
+      * consumers that don't want to parse JSON, '3' gets the normal
+      * JSON object with the blob attachment folded in.  (SCR-ARG2 was
+      * already spoken for as the paging offset, so the format switch
+      * lives on SCR-ARG3 instead.)
+           EVALUATE SCR-ARG3
              WHEN '2'
-               DISPLAY 'LIMIT 49'
-               MOVE 49 TO MCP-LIMIT
+               MOVE 2 TO MA-MODE
+               DISPLAY 'MA-MODE 2(csv)'
              WHEN '3'
-               DISPLAY 'LIMIT 0(invalid limit)'
-               MOVE 0 TO MCP-LIMIT
+               MOVE 3 TO MA-MODE
+               DISPLAY 'MA-MODE 3(json+blob)'
              WHEN OTHER
-               DISPLAY 'LIMIT 100'
-               MOVE 100 TO MCP-LIMIT
-           END-EVALUATE.
+               MOVE 1 TO MA-MODE
+               DISPLAY 'MA-MODE 1(json)'
+           END-EVALUATE
 
            DISPLAY 'MSGOPEN'
            MOVE 'MSGOPEN' TO MCP-FUNC
            MOVE 'ma' TO MCP-TABLE
-           MOVE 1 TO MA-MODE
            CALL 'MONFUNC' USING
                 MCPAREA
                 DB-MA
@@ -59,7 +135,9 @@
                DISPLAY '...ok'
            ELSE
                DISPLAY '...ng'
-               EXIT
+               PERFORM 080-SET-ERROR-BODY
+               PERFORM 075-WRITE-AUDIT
+               GO TO 010-GET-EXIT
            END-IF
 
            DISPLAY 'DBSELECT'
@@ -73,9 +151,14 @@
                DISPLAY '...ok'
            ELSE
                DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+               PERFORM 075-WRITE-AUDIT
+               GO TO 010-GET-EXIT
            END-IF
 
            MOVE 0 TO FETCH-RC.
+           MOVE 0 TO WS-ROWS-SINCE-CKPT.
+           MOVE 0 TO WS-ROW-COUNT.
 
            PERFORM UNTIL FETCH-RC NOT = 0
              MOVE 'DBFETCH' TO MCP-FUNC
@@ -90,6 +173,31 @@
              IF FETCH-RC = 0 THEN
                MOVE FETCH-ID TO MA-ID
                MOVE FETCH-DATA1 TO MA-DATA1
+               MOVE SPACE TO MA-BLOB
+
+               IF MA-MODE-JSON-BLOB
+                   DISPLAY 'DBFETCHBLOB'
+                   MOVE FETCH-ID TO BLOB-ID
+                   MOVE 'DBFETCHBLOB' TO MCP-FUNC
+                   MOVE 'tbl_fetch_test' TO MCP-TABLE
+                   CALL 'MONFUNC' USING
+                        MCPAREA
+                        DB-BLOB
+                   IF MCP-RC = 0
+                       DISPLAY '...ok'
+      * BLOB-DATA is a fixed 8192-byte buffer; BLOB-LEN carries the
+      * real attachment length, so only that much of it belongs in
+      * the response - the rest is whatever MONFUNC left behind.
+                       IF BLOB-LEN > 0 AND BLOB-LEN <= 8192
+                           MOVE BLOB-DATA(1:BLOB-LEN) TO MA-BLOB
+                       END-IF
+                   ELSE
+                       DISPLAY '...ng'
+                       PERFORM 080-SET-ERROR-BODY
+                       PERFORM 075-WRITE-AUDIT
+                       GO TO 010-GET-EXIT
+                   END-IF
+               END-IF
 
                DISPLAY 'MSGWRITE'
                MOVE 'MSGWRITE' TO MCP-FUNC
@@ -99,12 +207,51 @@
                     DB-MA
                IF MCP-RC = 0
                    DISPLAY '...ok'
+                   ADD 1 TO WS-ROW-COUNT
+                   ADD 1 TO WS-ROWS-SINCE-CKPT
+                   IF WS-ROWS-SINCE-CKPT >= WS-CKPT-EVERY
+                       PERFORM 070-CHECKPOINT
+                       MOVE 0 TO WS-ROWS-SINCE-CKPT
+                   END-IF
                ELSE
                    DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+                   PERFORM 075-WRITE-AUDIT
+                   GO TO 010-GET-EXIT
                END-IF
              END-IF
            END-PERFORM.
 
+      * The loop above stops on the first non-zero FETCH-RC.  MONFUNC
+      * gives no documented way to tell "cursor exhausted" apart from
+      * "the fetch itself failed partway through the table" - there is
+      * no end-of-data code published for DBFETCH anywhere in the
+      * copybooks or FETCHEXT's identical loop, so treating one
+      * particular value as the error case would just be a guess.
+      * Same as the baseline program and FETCHEXT: any non-zero
+      * FETCH-RC here means the cursor is done, full stop.
+
+      * Audit what the caller asked for and what came back, so usage
+      * patterns (and 0-row complaints) can be reconstructed later
+      * without asking the caller to reproduce the call live.
+           PERFORM 075-WRITE-AUDIT
+
+      * Ran to completion - drop the checkpoint so the next call starts
+      * a fresh pull instead of resuming from this one's tail end.
+           DISPLAY 'CKPTCLEAR'
+           MOVE 'CKPTCLEAR' TO MCP-FUNC
+           MOVE 'tbl_fetch_test' TO MCP-TABLE
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-RESTART
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+               GO TO 010-GET-EXIT
+           END-IF.
+
            DISPLAY ' '
            DISPLAY 'MSGCLOSE'
            MOVE 'MSGCLOSE' TO MCP-FUNC
@@ -114,17 +261,373 @@
                 DB-MA
            IF MCP-RC = 0
                DISPLAY '...ok'
+               MOVE 200 TO SCR-HTTP-STATUS
                MOVE MA-OBJECT TO SCR-BODY
            ELSE
                DISPLAY '...ng'
-               EXIT
-           END-IF
+               PERFORM 080-SET-ERROR-BODY
+           END-IF.
+
+           GO TO 010-GET-EXIT.
 
+       010-GET-EXIT.
            EXIT.
 
       ************************************************************************
        020-POST               SECTION.
-           DISPLAY '020-POST start' 
-           MOVE 404 TO SCR-HTTP-STATUS.
-           MOVE LOW-VALUE TO SCR-BODY.
+           DISPLAY '020-POST start'
+           PERFORM 029-PARSE-BODY
+
+           DISPLAY 'MSGOPEN'
+           MOVE 'MSGOPEN' TO MCP-FUNC
+           MOVE 'ma' TO MCP-TABLE
+           MOVE 1 TO MA-MODE
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-MA
+           IF (MCP-RC = ZERO)
+               DISPLAY '...ok'
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+               GO TO 020-POST-EXIT
+           END-IF
+
+           DISPLAY 'DBINSERT'
+           MOVE 'DBINSERT' TO MCP-FUNC
+           MOVE 'tbl_fetch_test' TO MCP-TABLE
+           MOVE WS-BODY-VAL TO FETCH-DATA1
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-FETCH
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+               MOVE FETCH-ID TO MA-ID
+               MOVE FETCH-DATA1 TO MA-DATA1
+
+               DISPLAY 'MSGWRITE'
+               MOVE 'MSGWRITE' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+                   GO TO 020-POST-EXIT
+               END-IF
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+               GO TO 020-POST-EXIT
+           END-IF
+
+           DISPLAY 'MSGCLOSE'
+           MOVE 'MSGCLOSE' TO MCP-FUNC
+           MOVE 'ma' TO MCP-TABLE
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-MA
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+               MOVE 201 TO SCR-HTTP-STATUS
+               MOVE MA-OBJECT TO SCR-BODY
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+           END-IF.
+
+           GO TO 020-POST-EXIT.
+
+       020-POST-EXIT.
+           EXIT.
+
+      ************************************************************************
+       029-PARSE-BODY          SECTION.
+      * Pulls the data1 value out of a {"fetch_data1":"xxx"}-shaped POST
+      * body.  No general JSON parser here - the gateway only ever sends
+      * this one field on a create.
+           MOVE SPACE TO WS-BODY-KEY
+           MOVE SPACE TO WS-BODY-VAL
+           UNSTRING SCR-BODY DELIMITED BY ':'
+               INTO WS-BODY-KEY
+                    WS-BODY-VAL
+           END-UNSTRING
+           INSPECT WS-BODY-VAL REPLACING ALL '"' BY SPACE
+           INSPECT WS-BODY-VAL REPLACING ALL '}' BY SPACE
+           INSPECT WS-BODY-VAL REPLACING ALL ',' BY SPACE
+      * The opening quote right after the ':' leaves a leading space
+      * once it's blanked out above - left-justify so callers get the
+      * bare value back, not "<space>hello".
+           MOVE FUNCTION TRIM(WS-BODY-VAL) TO WS-BODY-VAL
+           EXIT.
+
+      ************************************************************************
+       030-PUT                 SECTION.
+      * Updates FETCH-DATA1 for an existing FETCH-ID via DBUPDATE, the
+      * same DB-FETCH-buffer pattern 040-DELETE uses.  SCR-ARG1 carries
+      * the row's FETCH-ID, SCR-BODY the new value.  The response body
+      * is rendered through MSGOPEN/MSGWRITE/MSGCLOSE into MA-OBJECT
+      * same as 020-POST, so every verb hands the caller back the same
+      * JSON shape.
+           DISPLAY '030-PUT start'
+           PERFORM 029-PARSE-BODY
+
+           IF SCR-ARG1 NUMERIC
+               MOVE SCR-ARG1 TO WS-ARG1-NUM
+               IF WS-ARG1-NUM <= 999999999
+                   MOVE WS-ARG1-NUM TO FETCH-ID
+               ELSE
+                   DISPLAY 'SCR-ARG1 out of range'
+                   MOVE 400 TO SCR-HTTP-STATUS
+                   MOVE SPACE TO SCR-BODY
+                   STRING 'SCR-ARG1 fetch id out of range'
+                          DELIMITED BY SIZE
+                          INTO SCR-BODY
+                   END-STRING
+                   GO TO 030-PUT-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'SCR-ARG1 not numeric'
+               MOVE 400 TO SCR-HTTP-STATUS
+               MOVE SPACE TO SCR-BODY
+               STRING 'SCR-ARG1 must be a numeric fetch id'
+                      DELIMITED BY SIZE
+                      INTO SCR-BODY
+               END-STRING
+               GO TO 030-PUT-EXIT
+           END-IF
+
+           MOVE WS-BODY-VAL TO FETCH-DATA1
+
+           DISPLAY 'DBUPDATE'
+           MOVE 'DBUPDATE' TO MCP-FUNC
+           MOVE 'tbl_fetch_test' TO MCP-TABLE
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-FETCH
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+               MOVE FETCH-ID TO MA-ID
+               MOVE FETCH-DATA1 TO MA-DATA1
+
+               DISPLAY 'MSGOPEN'
+               MOVE 'MSGOPEN' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               MOVE 1 TO MA-MODE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+                   GO TO 030-PUT-EXIT
+               END-IF
+
+               DISPLAY 'MSGWRITE'
+               MOVE 'MSGWRITE' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+                   GO TO 030-PUT-EXIT
+               END-IF
+
+               DISPLAY 'MSGCLOSE'
+               MOVE 'MSGCLOSE' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+                   MOVE 200 TO SCR-HTTP-STATUS
+                   MOVE MA-OBJECT TO SCR-BODY
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+               END-IF
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+           END-IF.
+
+           GO TO 030-PUT-EXIT.
+
+       030-PUT-EXIT.
+           EXIT.
+
+      ************************************************************************
+       040-DELETE               SECTION.
+      * Removes the row identified by SCR-ARG1 from tbl_fetch_test.
+      * The response body is rendered through MSGOPEN/MSGWRITE/
+      * MSGCLOSE into MA-OBJECT same as 020-POST/030-PUT.
+           DISPLAY '040-DELETE start'
+
+           IF SCR-ARG1 NUMERIC
+               MOVE SCR-ARG1 TO WS-ARG1-NUM
+               IF WS-ARG1-NUM <= 999999999
+                   MOVE WS-ARG1-NUM TO FETCH-ID
+               ELSE
+                   DISPLAY 'SCR-ARG1 out of range'
+                   MOVE 400 TO SCR-HTTP-STATUS
+                   MOVE SPACE TO SCR-BODY
+                   STRING 'SCR-ARG1 fetch id out of range'
+                          DELIMITED BY SIZE
+                          INTO SCR-BODY
+                   END-STRING
+                   GO TO 040-DELETE-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'SCR-ARG1 not numeric'
+               MOVE 400 TO SCR-HTTP-STATUS
+               MOVE SPACE TO SCR-BODY
+               STRING 'SCR-ARG1 must be a numeric fetch id'
+                      DELIMITED BY SIZE
+                      INTO SCR-BODY
+               END-STRING
+               GO TO 040-DELETE-EXIT
+           END-IF
+
+           DISPLAY 'DBDELETE'
+           MOVE 'DBDELETE' TO MCP-FUNC
+           MOVE 'tbl_fetch_test' TO MCP-TABLE
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-FETCH
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+               MOVE FETCH-ID TO MA-ID
+               MOVE FETCH-DATA1 TO MA-DATA1
+
+               DISPLAY 'MSGOPEN'
+               MOVE 'MSGOPEN' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               MOVE 1 TO MA-MODE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+                   GO TO 040-DELETE-EXIT
+               END-IF
+
+               DISPLAY 'MSGWRITE'
+               MOVE 'MSGWRITE' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+                   GO TO 040-DELETE-EXIT
+               END-IF
+
+               DISPLAY 'MSGCLOSE'
+               MOVE 'MSGCLOSE' TO MCP-FUNC
+               MOVE 'ma' TO MCP-TABLE
+               CALL 'MONFUNC' USING
+                    MCPAREA
+                    DB-MA
+               IF MCP-RC = 0
+                   DISPLAY '...ok'
+                   MOVE 200 TO SCR-HTTP-STATUS
+                   MOVE MA-OBJECT TO SCR-BODY
+               ELSE
+                   DISPLAY '...ng'
+                   PERFORM 080-SET-ERROR-BODY
+               END-IF
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+           END-IF.
+
+           GO TO 040-DELETE-EXIT.
+
+       040-DELETE-EXIT.
+           EXIT.
+
+      ************************************************************************
+       070-CHECKPOINT          SECTION.
+      * Persists the last FETCH-ID processed, tagged with the limit/
+      * offset window it was processed under.  This is a progress
+      * watermark only - MA-OBJECT is rebuilt fresh by MSGOPEN on
+      * every call, so a GET can never skip re-emitting rows it's
+      * already sent without silently dropping them from the
+      * response.  The watermark exists so a stuck or slow pull can
+      * be diagnosed (how far did it get before it stopped) without
+      * needing it to change 010-GET's own row-by-row behavior.
+           DISPLAY 'CKPTWRITE'
+           MOVE 'CKPTWRITE' TO MCP-FUNC
+           MOVE 'tbl_fetch_test' TO MCP-TABLE
+           MOVE FETCH-ID TO RESTART-LAST-ID
+           MOVE MCP-LIMIT TO RESTART-LIMIT
+           MOVE MCP-OFFSET TO RESTART-OFFSET
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-RESTART
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+           ELSE
+               DISPLAY '...ng'
+               PERFORM 080-SET-ERROR-BODY
+               PERFORM 075-WRITE-AUDIT
+               GO TO 010-GET-EXIT
+           END-IF
+           EXIT.
+
+      ************************************************************************
+       075-WRITE-AUDIT          SECTION.
+      * Audits what the caller asked for and what came back - called
+      * from every exit point of 010-GET, success or failure, so a
+      * rejected/failed call is just as reconstructable afterward as a
+      * clean 200.  MCP-LIMIT/MCP-OFFSET/WS-ROW-COUNT reflect however
+      * far 010-GET got before it stopped.
+           DISPLAY 'DBINSERT audit'
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TS
+           MOVE SCR-ARG1 TO AUDIT-ARG1
+           MOVE MCP-LIMIT TO AUDIT-LIMIT
+           MOVE MCP-OFFSET TO AUDIT-OFFSET
+           MOVE WS-ROW-COUNT TO AUDIT-ROWCOUNT
+           MOVE 'DBINSERT' TO MCP-FUNC
+           MOVE 'tbl_fetch_audit' TO MCP-TABLE
+           CALL 'MONFUNC' USING
+                MCPAREA
+                DB-AUDIT
+           IF MCP-RC = 0
+               DISPLAY '...ok'
+           ELSE
+               DISPLAY '...ng'
+           END-IF
+           EXIT.
+
+      ************************************************************************
+       080-SET-ERROR-BODY      SECTION.
+      * Common error-body builder - every MCP-RC check that bails out
+      * of 010-GET/020-POST comes through here so a failing DB/monitor
+      * call is visible to the caller instead of coming back as a
+      * blank 200.
+           MOVE 500 TO SCR-HTTP-STATUS
+           MOVE SPACE TO SCR-BODY
+           MOVE MCP-RC TO WS-ERR-RC
+           STRING 'MCP-FUNC=' MCP-FUNC
+                  ' MCP-RC=' WS-ERR-RC
+                  DELIMITED BY SIZE
+                  INTO SCR-BODY
+           END-STRING
            EXIT.
