@@ -0,0 +1,14 @@
+      ************************************************************************
+      * DB-RESTART - one checkpoint row per table/limit/offset, keyed by
+      * MCP-TABLE plus RESTART-LIMIT/RESTART-OFFSET.  CKPTWRITE/CKPTCLEAR
+      * mark how far a long DBFETCH loop has gotten, for diagnosing a
+      * stuck or slow pull - it is a progress watermark only.  It is not
+      * read back to skip re-emitting rows: the caller-visible response
+      * (MA-OBJECT) is rebuilt fresh on every call, so skipping rows
+      * already sent on a prior attempt would silently drop them from
+      * the reply instead of saving any real work.
+      ************************************************************************
+       01  DB-RESTART.
+           05  RESTART-LAST-ID         PIC S9(09)      COMP.
+           05  RESTART-LIMIT           PIC S9(09)      COMP.
+           05  RESTART-OFFSET          PIC S9(09)      COMP.
