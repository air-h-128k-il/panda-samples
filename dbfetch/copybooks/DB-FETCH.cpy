@@ -0,0 +1,8 @@
+      ************************************************************************
+      * DB-FETCH - row layout for tbl_fetch_test, used for DBSELECT/DBFETCH
+      * and (as a key+value buffer) for DBINSERT/DBDELETE/MSGWRITE against
+      * the same table.
+      ************************************************************************
+       01  DB-FETCH.
+           05  FETCH-ID                PIC S9(09)      COMP.
+           05  FETCH-DATA1             PIC X(80).
