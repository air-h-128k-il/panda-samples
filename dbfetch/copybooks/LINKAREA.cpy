@@ -0,0 +1,8 @@
+      ************************************************************************
+      * LINKAREA - generic inter-program linkage area, carried between
+      * transactions by the gateway.  Not referenced by TEST1 today; kept
+      * for parameter-list compatibility with the rest of the screen/
+      * transaction family.
+      ************************************************************************
+       01  LINKAREA.
+           05  LINK-DATA               PIC X(256).
