@@ -0,0 +1,15 @@
+      ************************************************************************
+      * MCPAREA - monitor/call-control area passed on every CALL 'MONFUNC'.
+      * MCP-FUNC selects the monitor function (MSGOPEN/MSGWRITE/MSGCLOSE
+      * operate against the 'ma' response object; DBxxxx functions operate
+      * directly against a real table named in MCP-TABLE).
+      ************************************************************************
+       01  MCPAREA.
+      * Widest function codes are CKPTWRITE/CKPTCLEAR (9) and
+      * DBFETCHBLOB (11) - size to the longest one actually used.
+           05  MCP-FUNC                PIC X(11).
+           05  MCP-TABLE               PIC X(18).
+           05  MCP-RC                  PIC S9(04)      COMP.
+           05  MCP-LIMIT               PIC S9(09)      COMP.
+           05  MCP-OFFSET              PIC S9(09)      COMP.
+           05  MCP-PATHNAME            PIC X(64).
