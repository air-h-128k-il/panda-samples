@@ -0,0 +1,13 @@
+      ************************************************************************
+      * SCRAREA - HTTP screen area for the REST gateway.  SCR-ARGn hold the
+      * raw query-string arguments the gateway peeled off the request.
+      ************************************************************************
+       01  SCRAREA.
+           05  SCR-HTTP-METHOD         PIC X(08).
+           05  SCR-ARG1                PIC X(10).
+           05  SCR-ARG2                PIC X(10).
+           05  SCR-ARG3                PIC X(10).
+           05  SCR-HTTP-STATUS         PIC 9(03).
+      * Sized to match DB-MA's MA-OBJECT so MOVE MA-OBJECT TO SCR-BODY
+      * never truncates the blob-attached rendering.
+           05  SCR-BODY                PIC X(12288).
