@@ -0,0 +1,12 @@
+      ************************************************************************
+      * DB-AUDIT - one row per 010-GET call, written to tbl_fetch_audit so
+      * usage patterns (and "why did this caller get 0 rows back") can be
+      * reconstructed after the fact instead of asking the caller to
+      * reproduce the call live.
+      ************************************************************************
+       01  DB-AUDIT.
+           05  AUDIT-TS                PIC X(26).
+           05  AUDIT-ARG1               PIC X(10).
+           05  AUDIT-LIMIT              PIC S9(09)     COMP.
+           05  AUDIT-OFFSET             PIC S9(09)     COMP.
+           05  AUDIT-ROWCOUNT           PIC S9(09)     COMP.
