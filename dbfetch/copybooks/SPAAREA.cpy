@@ -0,0 +1,7 @@
+      ************************************************************************
+      * SPAAREA - scratchpad area, carried between transactions by the
+      * gateway.  Not referenced by TEST1 today; kept for parameter-list
+      * compatibility with the rest of the screen/transaction family.
+      ************************************************************************
+       01  SPAAREA.
+           05  SPA-DATA                PIC X(256).
