@@ -0,0 +1,10 @@
+      ************************************************************************
+      * DB-BLOB - binary-column buffer.  Paired with DB-FETCH on the blob
+      * DBFETCH path so a row's scalar columns and its attachment travel
+      * together.  BLOB-DATA holds the attachment already base64-encoded
+      * by the monitor, since MA-OBJECT is itself a character buffer.
+      ************************************************************************
+       01  DB-BLOB.
+           05  BLOB-ID                 PIC S9(09)      COMP.
+           05  BLOB-LEN                PIC S9(09)      COMP.
+           05  BLOB-DATA               PIC X(8192).
