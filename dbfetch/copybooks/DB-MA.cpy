@@ -0,0 +1,17 @@
+      ************************************************************************
+      * DB-MA - the in-memory "ma" response object.  MSGOPEN/MSGWRITE/
+      * MSGCLOSE assemble MA-OBJECT a row at a time; MA-MODE tells
+      * MSGCLOSE how to render it (see MA-MODE-xxx conditions below).
+      ************************************************************************
+       01  DB-MA.
+           05  MA-MODE                 PIC S9(04)      COMP.
+               88  MA-MODE-JSON                        VALUE 1.
+               88  MA-MODE-CSV                         VALUE 2.
+               88  MA-MODE-JSON-BLOB                   VALUE 3.
+           05  MA-ID                   PIC S9(09)      COMP.
+           05  MA-DATA1                PIC X(80).
+           05  MA-BLOB                 PIC X(8192).
+      * MA-OBJECT has to hold MA-BLOB's full width plus the surrounding
+      * JSON/field overhead on the blob-attached path, not just a plain
+      * row - undersizing it here truncates the rendered attachment.
+           05  MA-OBJECT               PIC X(12288).
